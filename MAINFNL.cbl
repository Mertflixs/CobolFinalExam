@@ -10,6 +10,12 @@
                            STATUS INP-ST.
            SELECT OUT-FILE ASSIGN TO OUTFILE
                            STATUS OUT-ST.
+           SELECT DVZ-FILE ASSIGN TO DVZFILE
+                           STATUS DVZ-ST.
+           SELECT OUT-FILE-REJECT ASSIGN TO OUTFILRJ
+                           STATUS REJ-ST.
+           SELECT CHK-FILE ASSIGN TO CHKFILE
+                           STATUS CHK-ST.
       *-----------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
@@ -26,15 +32,42 @@
            05 OUT-DATA-O.
                10 OUT-WRONG-EXP  PIC X(30).
                10 OUT-NAME-FROM  PIC X(15).
-               10 OUT-SNAME-FROM PIC X(15).
                10 OUT-NAME-TO    PIC X(15).
+               10 OUT-SNAME-FROM PIC X(15).
                10 OUT-SNAME-TO   PIC X(15).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 OUT-AMOUNT-O       PIC S9(15) COMP-3.
+      *------------------------------------------------*
+       FD OUT-FILE-REJECT RECORDING MODE F.
+       01 OUT-REJ-REC.
+           05 OUT-REJ-INP        PIC X(62).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 OUT-REJ-REASON     PIC X(30).
+      *------------------------------------------------*
+       FD CHK-FILE RECORDING MODE F.
+       01 CHK-REC.
+           05 CHK-COUNT          PIC 9(7).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 CHK-ID             PIC 9(5).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 CHK-DVZ            PIC 9(3).
       *------------------------------------------------*
        FD INP-FILE RECORDING MODE F.
        01 INP-REC.
            05 INP-PROC-TYPE      PIC X.
            05 INP-ID             PIC X(5).
            05 INP-DVZ            PIC X(3).
+           05 INP-DATA.
+               10 INP-TO-ID      PIC X(5).
+               10 INP-TO-DVZ     PIC X(3).
+               10 INP-AMOUNT     PIC X(15).
+               10 INP-NAME       PIC X(15).
+               10 INP-SNAME      PIC X(15).
+      *------------------------------------------------*
+       FD DVZ-FILE RECORDING MODE F.
+       01 DVZ-REC.
+           05 DVZ-CODE           PIC 9(3).
+           05 DVZ-NAME           PIC X(20).
       *------------------------------------------------*
        WORKING-STORAGE SECTION.
        01 WS-WORK-AREA.
@@ -44,6 +77,27 @@
                88 INP-EOF                  VALUE 10.
            05 OUT-ST             PIC 99.
                88 OUT-SUC                  VALUE 00 97.
+           05 DVZ-ST             PIC 99.
+               88 DVZ-SUC                  VALUE 00 97.
+               88 DVZ-EOF                  VALUE 10.
+           05 REJ-ST             PIC 99.
+               88 REJ-SUC                  VALUE 00 97.
+           05 WS-REJECTED-SW      PIC X    VALUE 'N'.
+               88 WS-REJECTED              VALUE 'Y'.
+               88 WS-NOT-REJECTED          VALUE 'N'.
+           05 WS-DVZ-CNT          PIC 9(3) VALUE 0.
+           05 WS-DVZ-IDX          PIC 9(3) VALUE 0.
+           05 WS-DVZ-TABLE OCCURS 50 TIMES.
+               10 WS-DVZ-TAB-CODE PIC 9(3).
+           05 WS-DVZ-OK-SW        PIC X    VALUE 'N'.
+               88 WS-DVZ-OK                VALUE 'Y'.
+               88 WS-DVZ-BAD               VALUE 'N'.
+           05 CHK-ST              PIC 99.
+               88 CHK-SUC                  VALUE 00 97.
+           05 WS-REC-COUNT        PIC 9(7) VALUE 0.
+           05 WS-RESTART-CNT      PIC 9(7) VALUE 0.
+           05 WS-RESTART-TXT      PIC X(07) VALUE SPACES.
+           05 WS-SKIP-IDX         PIC 9(7) VALUE 0.
            05 WS-SUB-AREA.
                10 WS-SUB-FUNC    PIC 9.
                    88 WS-SUB-OPEN          VALUE 1.
@@ -51,10 +105,18 @@
                    88 WS-SUB-UPDATE        VALUE 3.
                    88 WS-SUB-DELETE        VALUE 4.
                    88 WS-SUB-READ          VALUE 5.
+                   88 WS-SUB-DEPOSIT       VALUE 6.
+                   88 WS-SUB-WITHDRAW      VALUE 7.
+                   88 WS-SUB-TRANSFER      VALUE 8.
                    88 WS-SUB-CLOSE         VALUE 9.
                10 WS-SUB-ID       PIC 9(5).
                10 WS-SUB-DVZ      PIC 9(3).
                10 WS-SUB-RC       PIC 9(2).
+               10 WS-SUB-TO-ID    PIC 9(5).
+               10 WS-SUB-TO-DVZ   PIC 9(3).
+               10 WS-SUB-AMOUNT   PIC S9(15) COMP-3.
+               10 WS-SUB-NAME     PIC X(15).
+               10 WS-SUB-SNAME    PIC X(15).
                10 WS-SUB-DATA     PIC X(90).
        01 WS-HEADER.
            05 FILLER              PIC X(04) VALUE 'TYPE'.
@@ -79,7 +141,15 @@
        H100-INITIALIZE.
            OPEN INPUT INP-FILE.
            OPEN OUTPUT OUT-FILE.
+           OPEN OUTPUT OUT-FILE-REJECT.
+           OPEN EXTEND CHK-FILE.
+           IF CHK-ST = 35
+               OPEN OUTPUT CHK-FILE
+           END-IF.
+           OPEN INPUT DVZ-FILE.
            PERFORM H101-INITIALIZE-CONT.
+           PERFORM H102-LOAD-DVZ-TABLE.
+           PERFORM H103-RESTART-SKIP.
            SET WS-SUB-OPEN TO TRUE.
            CALL WS-SUBFNL USING WS-SUB-AREA.
            MOVE WS-HEADER TO OUT-REC.
@@ -101,24 +171,116 @@
              MOVE OUT-ST TO RETURN-CODE
              PERFORM H900-CLOSE
            END-IF.
+
+           IF (DVZ-ST NOT = 0) AND (DVZ-ST NOT = 97)
+             DISPLAY 'DVZ-FILE OPEN ERROR: ' DVZ-ST
+             MOVE DVZ-ST TO RETURN-CODE
+             PERFORM H900-CLOSE
+           END-IF.
+
+           IF (REJ-ST NOT = 0) AND (REJ-ST NOT = 97)
+             DISPLAY 'OUT-FILE-REJECT OPEN ERROR: ' REJ-ST
+             MOVE REJ-ST TO RETURN-CODE
+             PERFORM H900-CLOSE
+           END-IF.
+
+           IF (CHK-ST NOT = 0) AND (CHK-ST NOT = 97)
+             DISPLAY 'CHK-FILE OPEN ERROR: ' CHK-ST
+             MOVE CHK-ST TO RETURN-CODE
+             PERFORM H900-CLOSE
+           END-IF.
        H101-END. EXIT.
       *------------------------------------------------*
+      *RESTART - SKIP ALREADY PROCESSED INPUT RECORDS
+      *------------------------------------------------*
+       H103-RESTART-SKIP.
+           ACCEPT WS-RESTART-TXT FROM COMMAND-LINE.
+           MOVE 0 TO WS-RESTART-CNT.
+           IF WS-RESTART-TXT NOT = SPACES
+             COMPUTE WS-RESTART-CNT = FUNCTION NUMVAL(WS-RESTART-TXT)
+           END-IF.
+           IF WS-RESTART-CNT > 0
+             PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL (WS-SKIP-IDX > WS-RESTART-CNT) OR INP-EOF
+               READ INP-FILE
+               ADD 1 TO WS-REC-COUNT
+             END-PERFORM
+           END-IF.
+       H103-END. EXIT.
+      *------------------------------------------------*
+      *LOAD VALID DIVISION CODES INTO TABLE
+      *------------------------------------------------*
+       H102-LOAD-DVZ-TABLE.
+           PERFORM UNTIL DVZ-EOF OR (WS-DVZ-CNT >= 50)
+             READ DVZ-FILE
+               AT END
+                 SET DVZ-EOF TO TRUE
+               NOT AT END
+                 ADD 1 TO WS-DVZ-CNT
+                 MOVE DVZ-CODE TO WS-DVZ-TAB-CODE(WS-DVZ-CNT)
+             END-READ
+           END-PERFORM.
+           IF (NOT DVZ-EOF) AND (WS-DVZ-CNT >= 50)
+             DISPLAY 'WARNING: DVZ-FILE HAS MORE THAN 50 CODES - '
+                     'REMAINING ROWS IGNORED'
+           END-IF.
+           CLOSE DVZ-FILE.
+       H102-END. EXIT.
+      *------------------------------------------------*
       *PROGRAM LIFE CIRCLE
       *------------------------------------------------*
        H200-PROCESS.
            PERFORM H201-PROCESS-CONT.
-           CALL WS-SUBFNL USING WS-SUB-AREA.
+           PERFORM H202-VALIDATE-DVZ.
+           IF WS-DVZ-OK
+             CALL WS-SUBFNL USING WS-SUB-AREA
+           ELSE
+             MOVE 99 TO WS-SUB-RC
+             MOVE SPACES TO WS-SUB-DATA
+             STRING 'INVALID DIVISION' DELIMITED BY SIZE
+               INTO WS-SUB-DATA
+           END-IF.
            MOVE SPACES TO OUT-REC.
            MOVE WS-SUB-FUNC TO OUT-REC-PROC-TYPE.
            MOVE WS-SUB-ID TO OUT-ID-O.
            MOVE WS-SUB-DVZ TO OUT-DVZ-O.
            MOVE WS-SUB-RC TO OUT-RC-O.
            MOVE WS-SUB-DATA TO OUT-DATA-O.
+           MOVE WS-SUB-AMOUNT TO OUT-AMOUNT-O.
       *    MOVE WS-SUB-AREA TO OUT-REC.
            WRITE OUT-REC.
+           SET WS-NOT-REJECTED TO TRUE.
+           IF (WS-SUB-RC NOT = 00) AND (WS-SUB-RC NOT = 97)
+             SET WS-REJECTED TO TRUE
+           END-IF.
+           IF WS-REJECTED
+             PERFORM H203-WRITE-REJECT
+           END-IF.
+           ADD 1 TO WS-REC-COUNT.
+           IF FUNCTION MOD(WS-REC-COUNT, 100) = 0
+             PERFORM H204-WRITE-CHECKPOINT
+           END-IF.
            READ INP-FILE.
        H200-END. EXIT.
       *------------------------------------------------*
+      *WRITE REJECTED TRANSACTION TO SUSPENSE FILE
+      *------------------------------------------------*
+       H203-WRITE-REJECT.
+           MOVE SPACES TO OUT-REJ-REC.
+           MOVE INP-REC TO OUT-REJ-INP.
+           MOVE OUT-WRONG-EXP TO OUT-REJ-REASON.
+           WRITE OUT-REJ-REC.
+       H203-END. EXIT.
+      *------------------------------------------------*
+      *WRITE A RESTART CHECKPOINT RECORD
+      *------------------------------------------------*
+       H204-WRITE-CHECKPOINT.
+           MOVE WS-REC-COUNT TO CHK-COUNT.
+           MOVE WS-SUB-ID TO CHK-ID.
+           MOVE WS-SUB-DVZ TO CHK-DVZ.
+           WRITE CHK-REC.
+       H204-END. EXIT.
+      *------------------------------------------------*
       *PROGRAM CONVERSION COMP-3 TO NUM
       *------------------------------------------------*
        H201-PROCESS-CONT.
@@ -130,8 +292,43 @@
            COMPUTE WS-SUB-FUNC = FUNCTION NUMVAL(INP-PROC-TYPE).
            COMPUTE WS-SUB-ID = FUNCTION NUMVAL(INP-ID).
            COMPUTE WS-SUB-DVZ = FUNCTION NUMVAL(INP-DVZ).
+           MOVE 0 TO WS-SUB-TO-ID.
+           MOVE 0 TO WS-SUB-TO-DVZ.
+           MOVE 0 TO WS-SUB-AMOUNT.
+           IF INP-TO-ID NOT = SPACES
+             COMPUTE WS-SUB-TO-ID = FUNCTION NUMVAL(INP-TO-ID)
+           END-IF.
+           IF INP-TO-DVZ NOT = SPACES
+             COMPUTE WS-SUB-TO-DVZ = FUNCTION NUMVAL(INP-TO-DVZ)
+           END-IF.
+           IF INP-AMOUNT NOT = SPACES
+             COMPUTE WS-SUB-AMOUNT = FUNCTION NUMVAL(INP-AMOUNT)
+           END-IF.
+           MOVE INP-NAME TO WS-SUB-NAME.
+           MOVE INP-SNAME TO WS-SUB-SNAME.
        H201-END. EXIT.
       *------------------------------------------------*
+      *VALIDATE DIVISION CODE(S) AGAINST REFERENCE TABLE
+      *------------------------------------------------*
+       H202-VALIDATE-DVZ.
+           SET WS-DVZ-BAD TO TRUE.
+           PERFORM VARYING WS-DVZ-IDX FROM 1 BY 1
+             UNTIL WS-DVZ-IDX > WS-DVZ-CNT
+             IF WS-DVZ-TAB-CODE(WS-DVZ-IDX) = WS-SUB-DVZ
+               SET WS-DVZ-OK TO TRUE
+             END-IF
+           END-PERFORM.
+           IF WS-DVZ-OK AND WS-SUB-TRANSFER
+             SET WS-DVZ-BAD TO TRUE
+             PERFORM VARYING WS-DVZ-IDX FROM 1 BY 1
+               UNTIL WS-DVZ-IDX > WS-DVZ-CNT
+               IF WS-DVZ-TAB-CODE(WS-DVZ-IDX) = WS-SUB-TO-DVZ
+                 SET WS-DVZ-OK TO TRUE
+               END-IF
+             END-PERFORM
+           END-IF.
+       H202-END. EXIT.
+      *------------------------------------------------*
       *PROGRAM CLOSE
       *------------------------------------------------*
        H900-CLOSE.
@@ -141,5 +338,7 @@
            END-IF.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
+           CLOSE OUT-FILE-REJECT.
+           CLOSE CHK-FILE.
            STOP RUN.
        H900-END. EXIT.
