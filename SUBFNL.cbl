@@ -11,6 +11,8 @@
                            ACCESS RANDOM
                            RECORD KEY IDX-KEY
                            STATUS IDX-ST.
+           SELECT AUD-FILE ASSIGN TO AUDFILE
+                           STATUS AUD-ST.
        DATA DIVISION.
        FILE SECTION.
       *--------------------------------------------------*
@@ -25,6 +27,29 @@
            05 IDX-SURNAME      PIC X(15).
            05 IDX-DATE         PIC S9(7) COMP-3.
            05 IDX-BALANCE      PIC S9(15) COMP-3.
+      *--------------------------------------------------*
+      *SUB-FRAME BEFORE/AFTER AUDIT TRAIL FILE CONTENT
+      *--------------------------------------------------*
+       FD AUD-FILE RECORDING MODE F.
+       01 AUD-REC.
+           05 AUD-FUNC           PIC 9.
+           05 FILLER             PIC X(02).
+           05 AUD-TIMESTAMP      PIC X(14).
+           05 FILLER             PIC X(02).
+           05 AUD-ID             PIC 9(5).
+           05 FILLER             PIC X(02).
+           05 AUD-DVZ             PIC 9(3).
+           05 FILLER             PIC X(02).
+           05 AUD-BEFORE-IMAGE.
+               10 AUD-BEFORE-NAME     PIC X(15).
+               10 AUD-BEFORE-SURNAME  PIC X(15).
+               10 AUD-BEFORE-DATE     PIC 9(7).
+               10 AUD-BEFORE-BALANCE  PIC -(14)9.
+           05 AUD-AFTER-IMAGE.
+               10 AUD-AFTER-NAME      PIC X(15).
+               10 AUD-AFTER-SURNAME   PIC X(15).
+               10 AUD-AFTER-DATE      PIC 9(7).
+               10 AUD-AFTER-BALANCE   PIC -(14)9.
        WORKING-STORAGE SECTION.
       *-------------------------------------------------*
       *SUB-FRAME PROGRAM REQUIREMENTS USED
@@ -36,6 +61,8 @@
            05 IDX-ST           PIC 99.
                88 IDX-OK                VALUE 00 97.
                88 IDX-EOF               VALUE 10.
+           05 AUD-ST           PIC 99.
+               88 AUD-OK                VALUE 00 97.
       *--------88 WS-OPEN               VALUE 'Y'.-------*
            05 WS-FUNC          PIC 9.
                88 WS-OPEN               VALUE 1.
@@ -43,7 +70,28 @@
                88 WS-UPDATE             VALUE 3.
                88 WS-DELETE             VALUE 4.
                88 WS-READ               VALUE 5.
+               88 WS-DEPOSIT            VALUE 6.
+               88 WS-WITHDRAW           VALUE 7.
+               88 WS-TRANSFER           VALUE 8.
                88 WS-CLOSE              VALUE 9.
+           05 WS-XFER-ROLE     PIC X(06).
+           05 WS-CURRENT-DATE  PIC X(08).
+           05 WS-CENTURY-DIGIT PIC 9.
+           05 WS-CYYMMDD       PIC X(07).
+      *--------------------------------------------------*
+      *SUB-FRAME BEFORE/AFTER AUDIT WORK AREA
+      *--------------------------------------------------*
+       01 WS-AUDIT-AREA.
+           05 WS-AUD-ID            PIC 9(5).
+           05 WS-AUD-DVZ           PIC 9(3).
+           05 WS-AUD-BEFORE-NAME      PIC X(15).
+           05 WS-AUD-BEFORE-SURNAME   PIC X(15).
+           05 WS-AUD-BEFORE-DATE      PIC S9(7) COMP-3.
+           05 WS-AUD-BEFORE-BALANCE   PIC S9(15) COMP-3.
+           05 WS-AUD-AFTER-NAME       PIC X(15).
+           05 WS-AUD-AFTER-SURNAME    PIC X(15).
+           05 WS-AUD-AFTER-DATE       PIC S9(7) COMP-3.
+           05 WS-AUD-AFTER-BALANCE    PIC S9(15) COMP-3.
       *--------------------------------------------------*
       *SUB-FRAME INHERITANCE MAIN-FRAME
       *--------------------------------------------------*
@@ -53,6 +101,11 @@
            05 LK-ID             PIC 9(5).
            05 LK-DVZ            PIC 9(3).
            05 LK-RC             PIC 9(2).
+           05 LK-TO-ID          PIC 9(5).
+           05 LK-TO-DVZ         PIC 9(3).
+           05 LK-AMOUNT         PIC S9(15) COMP-3.
+           05 LK-NAME           PIC X(15).
+           05 LK-SNAME          PIC X(15).
            05 LK-DATA.
                10 LK-WRONG-EXP  PIC X(30).
                10 LK-NAME-FROM  PIC X(15).
@@ -81,10 +134,17 @@
                     PERFORM 5000-DELETE
                WHEN WS-READ
                     PERFORM 6000-READ
+               WHEN WS-DEPOSIT
+                    PERFORM 9000-DEPOSIT
+               WHEN WS-WITHDRAW
+                    PERFORM 9100-WITHDRAW
+               WHEN WS-TRANSFER
+                    PERFORM 8000-TRANSFER
                WHEN WS-CLOSE
                     PERFORM 7000-CLOSE
                WHEN OTHER
                     MOVE 'WRONG FUNCTION CODE' TO LK-WRONG-EXP
+                    MOVE 99 TO LK-RC
            END-EVALUATE.
        1000-END. EXIT.
       *--------------------------------------------------*
@@ -105,6 +165,39 @@
            MOVE IDX-ST TO LK-RC.
        1001-END. EXIT.
       *--------------------------------------------------*
+      *PROGRAM STAMP CURRENT TRANSACTION DATE FUNCTION
+      *--------------------------------------------------*
+       1002-STAMP-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           IF WS-CURRENT-DATE(1:4) NOT < '2000'
+               MOVE 1 TO WS-CENTURY-DIGIT
+           ELSE
+               MOVE 0 TO WS-CENTURY-DIGIT
+           END-IF.
+           STRING WS-CENTURY-DIGIT DELIMITED BY SIZE
+                  WS-CURRENT-DATE(3:6) DELIMITED BY SIZE
+                  INTO WS-CYYMMDD.
+           COMPUTE IDX-DATE = FUNCTION NUMVAL(WS-CYYMMDD).
+       1002-END. EXIT.
+      *--------------------------------------------------*
+      *SUB-FRAME WRITE BEFORE/AFTER AUDIT RECORD FUNCTION
+      *--------------------------------------------------*
+       1003-WRITE-AUDIT.
+           MOVE WS-FUNC TO AUD-FUNC.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP.
+           MOVE WS-AUD-ID TO AUD-ID.
+           MOVE WS-AUD-DVZ TO AUD-DVZ.
+           MOVE WS-AUD-BEFORE-NAME TO AUD-BEFORE-NAME.
+           MOVE WS-AUD-BEFORE-SURNAME TO AUD-BEFORE-SURNAME.
+           MOVE WS-AUD-BEFORE-DATE TO AUD-BEFORE-DATE.
+           MOVE WS-AUD-BEFORE-BALANCE TO AUD-BEFORE-BALANCE.
+           MOVE WS-AUD-AFTER-NAME TO AUD-AFTER-NAME.
+           MOVE WS-AUD-AFTER-SURNAME TO AUD-AFTER-SURNAME.
+           MOVE WS-AUD-AFTER-DATE TO AUD-AFTER-DATE.
+           MOVE WS-AUD-AFTER-BALANCE TO AUD-AFTER-BALANCE.
+           WRITE AUD-REC.
+       1003-END. EXIT.
+      *--------------------------------------------------*
       *SUB-FRAME OPEN FILE FUNCTION
       *--------------------------------------------------*
        2000-OPEN.
@@ -114,6 +207,15 @@
                MOVE IDX-ST TO RETURN-CODE
                STOP RUN
            END-IF.
+           OPEN EXTEND AUD-FILE.
+           IF AUD-ST = 35
+               OPEN OUTPUT AUD-FILE
+           END-IF.
+           IF (AUD-ST NOT = 0) AND (AUD-ST NOT = 97)
+               DISPLAY 'AUD-FILE OPEN ERROR : ' AUD-ST
+               MOVE AUD-ST TO RETURN-CODE
+               STOP RUN
+           END-IF.
            GOBACK.
        2000-END. EXIT.
       *--------------------------------------------------*
@@ -127,23 +229,40 @@
             MOVE 1 TO FLAG
            END-READ.
            IF FLAG = 1
-               MOVE 'MERT' TO IDX-NAME
-               MOVE 'ALASAHAN' TO IDX-SURNAME
+               MOVE SPACES TO WS-AUD-BEFORE-NAME
+               MOVE SPACES TO WS-AUD-BEFORE-SURNAME
+               MOVE 0 TO WS-AUD-BEFORE-DATE
+               MOVE 0 TO WS-AUD-BEFORE-BALANCE
+               MOVE LK-NAME TO IDX-NAME
+               MOVE LK-SNAME TO IDX-SURNAME
                MOVE 'NEW RECCORD SUCCESSFULLY' TO LK-WRONG-EXP
-               MOVE ZEROES TO IDX-DATE
-               MOVE ZEROES TO IDX-BALANCE
+               PERFORM 1002-STAMP-DATE
+               MOVE LK-AMOUNT TO IDX-BALANCE
                MOVE IDX-NAME TO LK-NAME-FROM
                MOVE IDX-SURNAME TO LK-SNAME-FROM
                WRITE IDX-REC
                MOVE IDX-ST TO LK-RC
                MOVE 0 TO FLAG
            ELSE
+               MOVE IDX-NAME TO WS-AUD-BEFORE-NAME
+               MOVE IDX-SURNAME TO WS-AUD-BEFORE-SURNAME
+               MOVE IDX-DATE TO WS-AUD-BEFORE-DATE
+               MOVE IDX-BALANCE TO WS-AUD-BEFORE-BALANCE
                MOVE 'RECORD ALREADY EXISTS' TO LK-WRONG-EXP
                WRITE IDX-REC
                MOVE IDX-NAME TO LK-NAME-FROM
                MOVE IDX-SURNAME TO LK-SNAME-FROM
                MOVE IDX-ST TO LK-RC
            END-IF.
+           IF IDX-OK
+               MOVE IDX-NAME TO WS-AUD-AFTER-NAME
+               MOVE IDX-SURNAME TO WS-AUD-AFTER-SURNAME
+               MOVE IDX-DATE TO WS-AUD-AFTER-DATE
+               MOVE IDX-BALANCE TO WS-AUD-AFTER-BALANCE
+               MOVE LK-ID TO WS-AUD-ID
+               MOVE LK-DVZ TO WS-AUD-DVZ
+               PERFORM 1003-WRITE-AUDIT
+           END-IF.
            GOBACK.
        3000-END. EXIT.
       *--------------------------------------------------*
@@ -153,6 +272,10 @@
            PERFORM 1001-READ-CONT
            MOVE IDX-NAME TO LK-NAME-FROM
            MOVE IDX-SURNAME TO LK-SNAME-FROM
+           MOVE IDX-NAME TO WS-AUD-BEFORE-NAME
+           MOVE IDX-SURNAME TO WS-AUD-BEFORE-SURNAME
+           MOVE IDX-DATE TO WS-AUD-BEFORE-DATE
+           MOVE IDX-BALANCE TO WS-AUD-BEFORE-BALANCE
            PERFORM UNTIL I > LENGTH OF IDX-NAME
               IF IDX-NAME(I:1) NOT = SPACE
                  MOVE IDX-NAME(I:1) TO LK-NAME-TO(J:1)
@@ -169,7 +292,18 @@
            INSPECT IDX-SURNAME REPLACING ALL 'A' BY 'E'
            MOVE LK-NAME-TO TO IDX-NAME
            MOVE IDX-SURNAME TO LK-SNAME-TO .
+           PERFORM 1002-STAMP-DATE.
            REWRITE IDX-REC.
+           MOVE IDX-ST TO LK-RC.
+           IF IDX-OK
+               MOVE IDX-NAME TO WS-AUD-AFTER-NAME
+               MOVE IDX-SURNAME TO WS-AUD-AFTER-SURNAME
+               MOVE IDX-DATE TO WS-AUD-AFTER-DATE
+               MOVE IDX-BALANCE TO WS-AUD-AFTER-BALANCE
+               MOVE LK-ID TO WS-AUD-ID
+               MOVE LK-DVZ TO WS-AUD-DVZ
+               PERFORM 1003-WRITE-AUDIT
+           END-IF.
            GOBACK.
        4000-END. EXIT.
       *--------------------------------------------------*
@@ -177,10 +311,21 @@
       *--------------------------------------------------*
        5000-DELETE.
            PERFORM 1001-READ-CONT
+           MOVE IDX-NAME TO WS-AUD-BEFORE-NAME
+           MOVE IDX-SURNAME TO WS-AUD-BEFORE-SURNAME
+           MOVE IDX-DATE TO WS-AUD-BEFORE-DATE
+           MOVE IDX-BALANCE TO WS-AUD-BEFORE-BALANCE
            DELETE IDX-FILE.
            MOVE IDX-NAME TO LK-NAME-FROM
            MOVE IDX-SURNAME TO LK-SNAME-FROM
            MOVE 'DELETED SUCCESSFULLY' TO LK-WRONG-EXP.
+           MOVE SPACES TO WS-AUD-AFTER-NAME
+           MOVE SPACES TO WS-AUD-AFTER-SURNAME
+           MOVE 0 TO WS-AUD-AFTER-DATE
+           MOVE 0 TO WS-AUD-AFTER-BALANCE
+           MOVE LK-ID TO WS-AUD-ID
+           MOVE LK-DVZ TO WS-AUD-DVZ
+           PERFORM 1003-WRITE-AUDIT.
            GOBACK.
        5000-END. EXIT.
       *--------------------------------------------------*
@@ -194,10 +339,163 @@
            GOBACK.
        6000-END. EXIT.
       *--------------------------------------------------*
+      *SUB-FRAME DEPOSIT TO USER BALANCE FUNCTION
+      *--------------------------------------------------*
+       9000-DEPOSIT.
+           PERFORM 1001-READ-CONT
+           MOVE IDX-NAME TO LK-NAME-FROM
+           MOVE IDX-SURNAME TO LK-SNAME-FROM
+           IF LK-AMOUNT < 0
+               MOVE 'INVALID DEPOSIT AMOUNT' TO LK-WRONG-EXP
+               MOVE 99 TO LK-RC
+               GOBACK
+           END-IF.
+           MOVE IDX-NAME TO WS-AUD-BEFORE-NAME
+           MOVE IDX-SURNAME TO WS-AUD-BEFORE-SURNAME
+           MOVE IDX-DATE TO WS-AUD-BEFORE-DATE
+           MOVE IDX-BALANCE TO WS-AUD-BEFORE-BALANCE
+           ADD LK-AMOUNT TO IDX-BALANCE
+           MOVE 'DEPOSIT COMPLETED' TO LK-WRONG-EXP
+           PERFORM 1002-STAMP-DATE
+           REWRITE IDX-REC
+           MOVE IDX-ST TO LK-RC.
+           IF IDX-OK
+               MOVE IDX-NAME TO WS-AUD-AFTER-NAME
+               MOVE IDX-SURNAME TO WS-AUD-AFTER-SURNAME
+               MOVE IDX-DATE TO WS-AUD-AFTER-DATE
+               MOVE IDX-BALANCE TO WS-AUD-AFTER-BALANCE
+               MOVE LK-ID TO WS-AUD-ID
+               MOVE LK-DVZ TO WS-AUD-DVZ
+               PERFORM 1003-WRITE-AUDIT
+           END-IF.
+           GOBACK.
+       9000-END. EXIT.
+      *--------------------------------------------------*
+      *SUB-FRAME WITHDRAW FROM USER BALANCE FUNCTION
+      *--------------------------------------------------*
+       9100-WITHDRAW.
+           PERFORM 1001-READ-CONT
+           MOVE IDX-NAME TO LK-NAME-FROM
+           MOVE IDX-SURNAME TO LK-SNAME-FROM
+           IF LK-AMOUNT < 0
+               MOVE 'INVALID WITHDRAWAL AMOUNT' TO LK-WRONG-EXP
+               MOVE 99 TO LK-RC
+               GOBACK
+           END-IF.
+           IF IDX-BALANCE < LK-AMOUNT
+               MOVE 'INSUFFICIENT FUNDS' TO LK-WRONG-EXP
+               MOVE 99 TO LK-RC
+               GOBACK
+           END-IF.
+           MOVE IDX-NAME TO WS-AUD-BEFORE-NAME
+           MOVE IDX-SURNAME TO WS-AUD-BEFORE-SURNAME
+           MOVE IDX-DATE TO WS-AUD-BEFORE-DATE
+           MOVE IDX-BALANCE TO WS-AUD-BEFORE-BALANCE
+           SUBTRACT LK-AMOUNT FROM IDX-BALANCE
+           MOVE 'WITHDRAWAL COMPLETED' TO LK-WRONG-EXP
+           PERFORM 1002-STAMP-DATE
+           REWRITE IDX-REC
+           MOVE IDX-ST TO LK-RC.
+           IF IDX-OK
+               MOVE IDX-NAME TO WS-AUD-AFTER-NAME
+               MOVE IDX-SURNAME TO WS-AUD-AFTER-SURNAME
+               MOVE IDX-DATE TO WS-AUD-AFTER-DATE
+               MOVE IDX-BALANCE TO WS-AUD-AFTER-BALANCE
+               MOVE LK-ID TO WS-AUD-ID
+               MOVE LK-DVZ TO WS-AUD-DVZ
+               PERFORM 1003-WRITE-AUDIT
+           END-IF.
+           GOBACK.
+       9100-END. EXIT.
+      *--------------------------------------------------*
+      *SUB-FRAME TRANSFER BETWEEN TWO USERS FUNCTION
+      *--------------------------------------------------*
+       8000-TRANSFER.
+           IF LK-AMOUNT < 0
+               MOVE 'INVALID TRANSFER AMOUNT' TO LK-WRONG-EXP
+               MOVE 99 TO LK-RC
+               GOBACK
+           END-IF.
+
+      *    DEBIT THE SOURCE ACCOUNT FIRST SO A FAILED REWRITE
+      *    LEAVES NO MONEY CREDITED ANYWHERE.
+           MOVE LK-ID TO IDX-ID
+           MOVE LK-DVZ TO IDX-DVZ
+           MOVE 'SOURCE' TO WS-XFER-ROLE
+           PERFORM 1004-READ-XFER-ACCT.
+           MOVE IDX-NAME TO LK-NAME-FROM
+           MOVE IDX-SURNAME TO LK-SNAME-FROM
+           IF IDX-BALANCE < LK-AMOUNT
+               MOVE 'INSUFFICIENT FUNDS' TO LK-WRONG-EXP
+               MOVE 99 TO LK-RC
+               GOBACK
+           END-IF.
+           MOVE IDX-NAME TO WS-AUD-BEFORE-NAME
+           MOVE IDX-SURNAME TO WS-AUD-BEFORE-SURNAME
+           MOVE IDX-DATE TO WS-AUD-BEFORE-DATE
+           MOVE IDX-BALANCE TO WS-AUD-BEFORE-BALANCE
+           SUBTRACT LK-AMOUNT FROM IDX-BALANCE
+           PERFORM 1002-STAMP-DATE
+           REWRITE IDX-REC
+           MOVE IDX-ST TO LK-RC.
+           IF NOT IDX-OK
+               MOVE 'TRANSFER DEBIT FAILED' TO LK-WRONG-EXP
+               GOBACK
+           END-IF.
+           MOVE IDX-NAME TO WS-AUD-AFTER-NAME
+           MOVE IDX-SURNAME TO WS-AUD-AFTER-SURNAME
+           MOVE IDX-DATE TO WS-AUD-AFTER-DATE
+           MOVE IDX-BALANCE TO WS-AUD-AFTER-BALANCE
+           MOVE LK-ID TO WS-AUD-ID
+           MOVE LK-DVZ TO WS-AUD-DVZ
+           PERFORM 1003-WRITE-AUDIT.
+
+           MOVE LK-TO-ID TO IDX-ID
+           MOVE LK-TO-DVZ TO IDX-DVZ
+           MOVE 'TARGET' TO WS-XFER-ROLE
+           PERFORM 1004-READ-XFER-ACCT.
+           MOVE IDX-NAME TO LK-NAME-TO
+           MOVE IDX-SURNAME TO LK-SNAME-TO.
+           MOVE IDX-NAME TO WS-AUD-BEFORE-NAME
+           MOVE IDX-SURNAME TO WS-AUD-BEFORE-SURNAME
+           MOVE IDX-DATE TO WS-AUD-BEFORE-DATE
+           MOVE IDX-BALANCE TO WS-AUD-BEFORE-BALANCE
+           ADD LK-AMOUNT TO IDX-BALANCE
+           PERFORM 1002-STAMP-DATE
+           REWRITE IDX-REC
+           MOVE IDX-ST TO LK-RC.
+           IF IDX-OK
+               MOVE 'TRANSFER COMPLETED' TO LK-WRONG-EXP
+               MOVE IDX-NAME TO WS-AUD-AFTER-NAME
+               MOVE IDX-SURNAME TO WS-AUD-AFTER-SURNAME
+               MOVE IDX-DATE TO WS-AUD-AFTER-DATE
+               MOVE IDX-BALANCE TO WS-AUD-AFTER-BALANCE
+               MOVE LK-TO-ID TO WS-AUD-ID
+               MOVE LK-TO-DVZ TO WS-AUD-DVZ
+               PERFORM 1003-WRITE-AUDIT
+           ELSE
+               MOVE 'TRANSFER CREDIT FAILED' TO LK-WRONG-EXP
+           END-IF.
+           GOBACK.
+       8000-END. EXIT.
+      *--------------------------------------------------*
+      *PROGRAM READ ACCOUNT BY ROLE FOR TRANSFER FUNCTION
+      *--------------------------------------------------*
+       1004-READ-XFER-ACCT.
+           READ IDX-FILE KEY IS IDX-KEY
+            INVALID KEY
+             STRING WS-XFER-ROLE ' ACCOUNT DOES NOT EXIST'
+              DELIMITED BY SIZE INTO LK-WRONG-EXP
+             MOVE IDX-ST TO LK-RC
+             GOBACK
+           END-READ.
+       1004-END. EXIT.
+      *--------------------------------------------------*
       *SUB-FRAME CLOSE FUNCTION
       *--------------------------------------------------*
        7000-CLOSE.
            CLOSE IDX-FILE.
+           CLOSE AUD-FILE.
            MOVE 'CLOSED SUCCESSFULLY' TO LK-WRONG-EXP.
            MOVE IDX-NAME TO LK-NAME-FROM
            MOVE IDX-SURNAME TO LK-SNAME-FROM
