@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+      *------------------------------------------------*
+       PROGRAM-ID.  FNLSUMRY.
+       AUTHOR       MERT ALASAHAN.
+      *------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-FILE ASSIGN TO OUTFILE
+                           STATUS OUT-ST.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+                           STATUS RPT-ST.
+      *-----------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD OUT-FILE RECORDING MODE F.
+       01 OUT-REC.
+           05 OUT-REC-PROC-TYPE  PIC 9.
+           05 FILLER             PIC X(05).
+           05 OUT-ID-O           PIC 9(5).
+           05 FILLER             PIC X(02).
+           05 OUT-DVZ-O          PIC 9(3).
+           05 FILLER             PIC X(02).
+           05 OUT-RC-O           PIC 9(2).
+           05 FILLER             PIC X(02).
+           05 OUT-DATA-O         PIC X(90).
+           05 FILLER             PIC X(02).
+           05 OUT-AMOUNT-O       PIC S9(15) COMP-3.
+      *------------------------------------------------*
+       FD RPT-FILE RECORDING MODE F.
+       01 RPT-REC                PIC X(80).
+      *------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01 WS-WORK-AREA.
+           05 OUT-ST              PIC 99.
+               88 OUT-SUC                  VALUE 00 97.
+               88 OUT-EOF                  VALUE 10.
+           05 RPT-ST              PIC 99.
+               88 RPT-SUC                  VALUE 00 97.
+           05 WS-FIRST-REC-SW     PIC X    VALUE 'Y'.
+               88 WS-FIRST-REC              VALUE 'Y'.
+               88 WS-NOT-FIRST-REC          VALUE 'N'.
+      *------------------------------------------------*
+      *RUNNING COUNTS BY TRANSACTION TYPE (1-9)
+      *------------------------------------------------*
+       01 WS-COUNTERS.
+           05 WS-TYPE-COUNT OCCURS 9 TIMES.
+               10 WS-TYPE-TOTAL    PIC 9(7) VALUE 0.
+               10 WS-TYPE-SUCCESS  PIC 9(7) VALUE 0.
+               10 WS-TYPE-FAIL     PIC 9(7) VALUE 0.
+               10 WS-TYPE-AMOUNT   PIC S9(15) VALUE 0.
+           05 WS-GRAND-TOTAL      PIC 9(7) VALUE 0.
+           05 WS-GRAND-SUCCESS    PIC 9(7) VALUE 0.
+           05 WS-GRAND-FAIL       PIC 9(7) VALUE 0.
+           05 WS-OTHER-TOTAL      PIC 9(7) VALUE 0.
+           05 WS-OTHER-SUCCESS    PIC 9(7) VALUE 0.
+           05 WS-OTHER-FAIL       PIC 9(7) VALUE 0.
+           05 WS-OTHER-AMOUNT     PIC S9(15) VALUE 0.
+           05 WS-TYPE-IDX          PIC 99 VALUE 0.
+       01 WS-TYPE-NAME-TABLE.
+           05 FILLER PIC X(10) VALUE 'OPEN'.
+           05 FILLER PIC X(10) VALUE 'WRITE'.
+           05 FILLER PIC X(10) VALUE 'UPDATE'.
+           05 FILLER PIC X(10) VALUE 'DELETE'.
+           05 FILLER PIC X(10) VALUE 'READ'.
+           05 FILLER PIC X(10) VALUE 'DEPOSIT'.
+           05 FILLER PIC X(10) VALUE 'WITHDRAW'.
+           05 FILLER PIC X(10) VALUE 'TRANSFER'.
+           05 FILLER PIC X(10) VALUE 'CLOSE'.
+       01 WS-TYPE-NAMES REDEFINES WS-TYPE-NAME-TABLE.
+           05 WS-TYPE-NAME OCCURS 9 TIMES PIC X(10).
+      *------------------------------------------------*
+      *REPORT LINE LAYOUTS
+      *------------------------------------------------*
+       01 WS-TITLE-LINE.
+           05 FILLER PIC X(80) VALUE
+              'MAINFNL RUN-CONTROL SUMMARY REPORT'.
+       01 WS-COLUMN-LINE.
+           05 FILLER PIC X(12) VALUE 'TRANSACTION'.
+           05 FILLER PIC X(09) VALUE 'TOTAL'.
+           05 FILLER PIC X(09) VALUE 'SUCCESS'.
+           05 FILLER PIC X(09) VALUE 'FAILED'.
+           05 FILLER PIC X(17) VALUE 'NET AMOUNT'.
+       01 WS-DETAIL-LINE.
+           05 DL-TYPE-NAME     PIC X(12).
+           05 DL-TOTAL         PIC ZZZZ,ZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 DL-SUCCESS       PIC ZZZZ,ZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 DL-FAIL          PIC ZZZZ,ZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 DL-AMOUNT        PIC -(14)9.
+       01 WS-GRAND-LINE.
+           05 FILLER           PIC X(12) VALUE 'GRAND TOTAL'.
+           05 GL-TOTAL         PIC ZZZZ,ZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 GL-SUCCESS       PIC ZZZZ,ZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 GL-FAIL          PIC ZZZZ,ZZ9.
+       01 WS-OTHER-LINE.
+           05 FILLER           PIC X(12) VALUE 'OTHER/REJECT'.
+           05 OL-TOTAL         PIC ZZZZ,ZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 OL-SUCCESS       PIC ZZZZ,ZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 OL-FAIL          PIC ZZZZ,ZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 OL-AMOUNT        PIC -(14)9.
+      *------------------------------------------------*
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-INITIALIZE.
+           PERFORM H200-PROCESS UNTIL OUT-EOF.
+           PERFORM H300-REPORT.
+           PERFORM H900-CLOSE.
+       MAIN-END. EXIT.
+      *------------------------------------------------*
+      *PROGRAM PREPARATION PHASE
+      *------------------------------------------------*
+       H100-INITIALIZE.
+           OPEN INPUT OUT-FILE.
+           OPEN OUTPUT RPT-FILE.
+           PERFORM H101-INITIALIZE-CONT.
+           READ OUT-FILE
+             AT END SET OUT-EOF TO TRUE
+           END-READ.
+           SET WS-FIRST-REC TO TRUE.
+       H100-END. EXIT.
+      *------------------------------------------------*
+      *FILE OPEN CONTROLL
+      *------------------------------------------------*
+       H101-INITIALIZE-CONT.
+           IF (OUT-ST NOT = 0) AND (OUT-ST NOT = 97)
+             DISPLAY 'OUT-FILE OPEN ERROR: ' OUT-ST
+             MOVE OUT-ST TO RETURN-CODE
+             PERFORM H900-CLOSE
+           END-IF.
+
+           IF (RPT-ST NOT = 0) AND (RPT-ST NOT = 97)
+             DISPLAY 'RPT-FILE OPEN ERROR: ' RPT-ST
+             MOVE RPT-ST TO RETURN-CODE
+             PERFORM H900-CLOSE
+           END-IF.
+       H101-END. EXIT.
+      *------------------------------------------------*
+      *ACCUMULATE COUNTS AND AMOUNTS BY TRANSACTION TYPE
+      *------------------------------------------------*
+       H200-PROCESS.
+           IF WS-FIRST-REC
+             SET WS-NOT-FIRST-REC TO TRUE
+           ELSE
+             IF (OUT-REC-PROC-TYPE >= 1) AND (OUT-REC-PROC-TYPE <= 9)
+               ADD 1 TO WS-TYPE-TOTAL(OUT-REC-PROC-TYPE)
+               ADD 1 TO WS-GRAND-TOTAL
+               IF (OUT-RC-O = 00) OR (OUT-RC-O = 97)
+                 ADD 1 TO WS-TYPE-SUCCESS(OUT-REC-PROC-TYPE)
+                 ADD 1 TO WS-GRAND-SUCCESS
+                 ADD OUT-AMOUNT-O TO WS-TYPE-AMOUNT(OUT-REC-PROC-TYPE)
+               ELSE
+                 ADD 1 TO WS-TYPE-FAIL(OUT-REC-PROC-TYPE)
+                 ADD 1 TO WS-GRAND-FAIL
+               END-IF
+             ELSE
+               ADD 1 TO WS-OTHER-TOTAL
+               ADD 1 TO WS-GRAND-TOTAL
+               IF (OUT-RC-O = 00) OR (OUT-RC-O = 97)
+                 ADD 1 TO WS-OTHER-SUCCESS
+                 ADD 1 TO WS-GRAND-SUCCESS
+                 ADD OUT-AMOUNT-O TO WS-OTHER-AMOUNT
+               ELSE
+                 ADD 1 TO WS-OTHER-FAIL
+                 ADD 1 TO WS-GRAND-FAIL
+               END-IF
+             END-IF
+           END-IF.
+           READ OUT-FILE
+             AT END SET OUT-EOF TO TRUE
+           END-READ.
+       H200-END. EXIT.
+      *------------------------------------------------*
+      *PRODUCE THE CONTROL REPORT
+      *------------------------------------------------*
+       H300-REPORT.
+           WRITE RPT-REC FROM WS-TITLE-LINE.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+           WRITE RPT-REC FROM WS-COLUMN-LINE.
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+             UNTIL WS-TYPE-IDX > 9
+             IF WS-TYPE-TOTAL(WS-TYPE-IDX) > 0
+               MOVE WS-TYPE-NAME(WS-TYPE-IDX) TO DL-TYPE-NAME
+               MOVE WS-TYPE-TOTAL(WS-TYPE-IDX) TO DL-TOTAL
+               MOVE WS-TYPE-SUCCESS(WS-TYPE-IDX) TO DL-SUCCESS
+               MOVE WS-TYPE-FAIL(WS-TYPE-IDX) TO DL-FAIL
+               MOVE WS-TYPE-AMOUNT(WS-TYPE-IDX) TO DL-AMOUNT
+               WRITE RPT-REC FROM WS-DETAIL-LINE
+             END-IF
+           END-PERFORM.
+           IF WS-OTHER-TOTAL > 0
+             MOVE WS-OTHER-TOTAL TO OL-TOTAL
+             MOVE WS-OTHER-SUCCESS TO OL-SUCCESS
+             MOVE WS-OTHER-FAIL TO OL-FAIL
+             MOVE WS-OTHER-AMOUNT TO OL-AMOUNT
+             WRITE RPT-REC FROM WS-OTHER-LINE
+           END-IF.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE WS-GRAND-TOTAL TO GL-TOTAL.
+           MOVE WS-GRAND-SUCCESS TO GL-SUCCESS.
+           MOVE WS-GRAND-FAIL TO GL-FAIL.
+           WRITE RPT-REC FROM WS-GRAND-LINE.
+       H300-END. EXIT.
+      *------------------------------------------------*
+      *PROGRAM CLOSE
+      *------------------------------------------------*
+       H900-CLOSE.
+           CLOSE OUT-FILE.
+           CLOSE RPT-FILE.
+           STOP RUN.
+       H900-END. EXIT.
