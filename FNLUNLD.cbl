@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+      *------------------------------------------------*
+       PROGRAM-ID.  FNLUNLD.
+       AUTHOR       MERT ALASAHAN.
+      *------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN TO IDXFILE
+                           ORGANIZATION INDEXED
+                           ACCESS SEQUENTIAL
+                           RECORD KEY IDX-KEY
+                           STATUS IDX-ST.
+           SELECT EXT-FILE ASSIGN TO EXTFILE
+                           STATUS EXT-ST.
+      *-----------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+      *--------------------------------------------------*
+      *CUSTOMER MASTER FILE (SAME LAYOUT AS SUBFNL)
+      *--------------------------------------------------*
+       FD IDX-FILE.
+       01 IDX-REC.
+           05 IDX-KEY.
+               10 IDX-ID       PIC S9(5) COMP-3.
+               10 IDX-DVZ      PIC S9(3) COMP.
+           05 IDX-NAME         PIC X(15).
+           05 IDX-SURNAME      PIC X(15).
+           05 IDX-DATE         PIC S9(7) COMP-3.
+           05 IDX-BALANCE      PIC S9(15) COMP-3.
+      *--------------------------------------------------*
+      *FLAT SEQUENTIAL EXTRACT FOR BACKUP / OFFLINE AUDIT
+      *--------------------------------------------------*
+       FD EXT-FILE RECORDING MODE F.
+       01 EXT-REC.
+           05 EXT-ID            PIC 9(5).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 EXT-DVZ           PIC 9(3).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 EXT-NAME          PIC X(15).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 EXT-SURNAME       PIC X(15).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 EXT-DATE          PIC 9(7).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 EXT-BALANCE       PIC -(14)9.
+      *------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01 WS-WORK-AREA.
+           05 IDX-ST             PIC 99.
+               88 IDX-OK                   VALUE 00 97.
+               88 IDX-EOF                  VALUE 10.
+           05 EXT-ST             PIC 99.
+               88 EXT-SUC                  VALUE 00 97.
+           05 WS-REC-COUNT        PIC 9(7) VALUE 0.
+      *------------------------------------------------*
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-INITIALIZE.
+           PERFORM H200-PROCESS UNTIL IDX-EOF.
+           PERFORM H900-CLOSE.
+       MAIN-END. EXIT.
+      *------------------------------------------------*
+      *PROGRAM PREPARATION PHASE
+      *------------------------------------------------*
+       H100-INITIALIZE.
+           OPEN INPUT IDX-FILE.
+           OPEN OUTPUT EXT-FILE.
+           PERFORM H101-INITIALIZE-CONT.
+           READ IDX-FILE
+             AT END SET IDX-EOF TO TRUE
+           END-READ.
+       H100-END. EXIT.
+      *------------------------------------------------*
+      *FILE OPEN CONTROLL
+      *------------------------------------------------*
+       H101-INITIALIZE-CONT.
+           IF (IDX-ST NOT = 0) AND (IDX-ST NOT = 97)
+             DISPLAY 'IDX-FILE OPEN ERROR: ' IDX-ST
+             MOVE IDX-ST TO RETURN-CODE
+             PERFORM H900-CLOSE
+           END-IF.
+
+           IF (EXT-ST NOT = 0) AND (EXT-ST NOT = 97)
+             DISPLAY 'EXT-FILE OPEN ERROR: ' EXT-ST
+             MOVE EXT-ST TO RETURN-CODE
+             PERFORM H900-CLOSE
+           END-IF.
+       H101-END. EXIT.
+      *------------------------------------------------*
+      *UNLOAD ONE CUSTOMER RECORD TO THE FLAT EXTRACT
+      *------------------------------------------------*
+       H200-PROCESS.
+           MOVE SPACES TO EXT-REC.
+           MOVE IDX-ID TO EXT-ID.
+           MOVE IDX-DVZ TO EXT-DVZ.
+           MOVE IDX-NAME TO EXT-NAME.
+           MOVE IDX-SURNAME TO EXT-SURNAME.
+           MOVE IDX-DATE TO EXT-DATE.
+           MOVE IDX-BALANCE TO EXT-BALANCE.
+           WRITE EXT-REC.
+           ADD 1 TO WS-REC-COUNT.
+           READ IDX-FILE
+             AT END SET IDX-EOF TO TRUE
+           END-READ.
+       H200-END. EXIT.
+      *------------------------------------------------*
+      *PROGRAM CLOSE
+      *------------------------------------------------*
+       H900-CLOSE.
+           DISPLAY 'FNLUNLD RECORDS EXTRACTED: ' WS-REC-COUNT.
+           CLOSE IDX-FILE.
+           CLOSE EXT-FILE.
+           STOP RUN.
+       H900-END. EXIT.
